@@ -0,0 +1,17 @@
+*> TRANXREC.cpy
+*> Daily transaction record layout, overlaying WS-INPUT so EVAL-PARA can
+*> validate field positions and types and run the transaction's
+*> arithmetic instead of just echoing the line back. Fixed positions:
+*>   1-3   transaction code (ADD, SUB, MUL, DIV)
+*>   4     filler
+*>   5-11  operand 1, 7 digits
+*>   12    filler
+*>   13-19 operand 2, 7 digits
+*>   20-255 unused
+01 WS-TRANX-RECORD REDEFINES WS-INPUT.
+   05 WS-TRANX-OPCODE PIC X(03).
+   05 FILLER PIC X(01).
+   05 WS-TRANX-OPERAND-1 PIC X(07).
+   05 FILLER PIC X(01).
+   05 WS-TRANX-OPERAND-2 PIC X(07).
+   05 FILLER PIC X(236).
