@@ -5,33 +5,551 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. MAL-STEP0.
 AUTHOR. WAYNE MYERS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BATCH-INPUT-FILE ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-BATCH-STATUS.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "mal_audit.log"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-AUDIT-STATUS.
+    SELECT STATS-REPORT-FILE ASSIGN TO "mal_stats.log"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-STATS-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "mal_checkpoint.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-CHECKPOINT-STATUS.
+    SELECT PROMPT-CONFIG-FILE ASSIGN TO "mal_prompts.cfg"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-PROMPT-CFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD BATCH-INPUT-FILE.
+01 WS-BATCH-RECORD PIC X(255).
+
+FD AUDIT-LOG-FILE.
+01 WS-AUDIT-RECORD PIC X(300).
+
+FD STATS-REPORT-FILE.
+01 WS-STATS-RECORD PIC X(80).
+
+FD CHECKPOINT-FILE.
+01 WS-CHECKPOINT-RECORD PIC X(296).
+
+FD PROMPT-CONFIG-FILE.
+01 WS-PROMPT-CFG-RECORD PIC X(29).
+
 WORKING-STORAGE SECTION.
-01 WS-PROMPT-MSG PIC X(6) VALUE 'user> '.
+01 WS-PROMPT-MSG PIC X(20) VALUE 'user> '.
 01 WS-QUIT PIC 9(1) VALUE 0.
 01 WS-INPUT PIC X(255).
+*> Transaction layout overlaying WS-INPUT, and the working fields
+*> EVAL-PARA uses to validate and compute against it. Must come
+*> straight after WS-INPUT since REDEFINES has to follow the item it
+*> redefines with nothing else declared in between.
+COPY TRANXREC.
+01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+01 WS-SESSION-ID PIC X(16) VALUE SPACES.
+
+01 WS-EVAL-OUTPUT PIC X(255) VALUE SPACES.
+01 WS-EVAL-ERROR-SWITCH PIC X(01) VALUE 'N'.
+   88 EVAL-HAS-ERROR VALUE 'Y'.
+   88 EVAL-NO-ERROR VALUE 'N'.
+01 WS-TRANX-NUM-1 PIC S9(07) VALUE 0.
+01 WS-TRANX-NUM-2 PIC S9(07) VALUE 0.
+01 WS-TRANX-RESULT PIC S9(08) VALUE 0.
+01 WS-RESULT-LINE.
+   05 FILLER PIC X(08) VALUE "RESULT: ".
+   05 WS-RESULT-LINE-VALUE PIC -9(08).
+   05 FILLER PIC X(238) VALUE SPACES.
+
+*> Quit keyword detection - operators type any of these out of habit
+*> as well as the original single-letter Q, and we record which one
+*> and which session ended the loop.
+01 WS-QUIT-INPUT PIC X(255).
+01 WS-QUIT-REASON PIC X(08) VALUE SPACES.
+
+*> READLINE sets this when the underlying readline() call itself
+*> returned NULL (Ctrl-D, or a library allocation failure) rather than
+*> an operator typing a line - that is a walk-away/library failure, not
+*> a deliberate quit keyword, so it gets its own WS-QUIT-REASON ("EOF",
+*> the same reason the batch path uses for running off the end of its
+*> input file) instead of being logged as if "EXIT" had been typed.
+01 WS-READLINE-STATUS PIC X(01) VALUE 'N'.
+   88 READLINE-FAILED VALUE 'Y'.
+
+*> Session audit trail - every input and its response is written here,
+*> tagged with a timestamp and the logged-on operator ID, so a session
+*> can be reconstructed after the fact.
+01 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+01 WS-AUDIT-OPEN-SWITCH PIC X(01) VALUE 'N'.
+   88 AUDIT-FILE-OPEN VALUE 'Y'.
+   88 AUDIT-FILE-CLOSED VALUE 'N'.
+01 WS-AUDIT-TIMESTAMP.
+   05 WS-AUDIT-DATE PIC 9(08).
+   05 WS-AUDIT-TIME PIC 9(08).
+01 WS-AUDIT-LINE.
+   05 WS-AUDIT-LINE-STAMP PIC 9(08).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-AUDIT-LINE-TIME PIC 9(08).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-AUDIT-LINE-OPID PIC X(08).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-AUDIT-LINE-TAG PIC X(03).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-AUDIT-LINE-TEXT PIC X(255).
+
+*> Batch/unattended input mode - pulls WS-INPUT from a sequential file
+*> instead of the console, so a whole session can be driven overnight.
+01 WS-CMD-LINE PIC X(100).
+01 WS-ENV-BATCH-FILE PIC X(60).
+01 WS-BATCH-FILENAME PIC X(60) VALUE SPACES.
+01 WS-BATCH-STATUS PIC X(02) VALUE SPACES.
+01 WS-BATCH-SWITCH PIC X(01) VALUE 'N'.
+   88 BATCH-MODE-ON VALUE 'Y'.
+   88 BATCH-MODE-OFF VALUE 'N'.
+01 WS-BATCH-OPEN-SWITCH PIC X(01) VALUE 'N'.
+   88 BATCH-FILE-OPEN VALUE 'Y'.
+   88 BATCH-FILE-CLOSED VALUE 'N'.
+
+*> End-of-session statistics - REPL-PARA bumps these every cycle so we
+*> can see how a session was actually used, not just what scrolled by.
+01 WS-STATS-COMMANDS PIC 9(07) VALUE 0.
+01 WS-STATS-QUITS PIC 9(07) VALUE 0.
+01 WS-STATS-ERRORS PIC 9(07) VALUE 0.
+01 WS-STATS-STATUS PIC X(02) VALUE SPACES.
+01 WS-STATS-LINE.
+   05 WS-STATS-LINE-SESSION PIC X(16).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-STATS-LINE-COMMANDS PIC 9(07).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-STATS-LINE-QUITS PIC 9(07).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-STATS-LINE-ERRORS PIC 9(07).
+
+*> Checkpoint/restart - REPL-PARA drops a checkpoint record every
+*> WS-CHECKPOINT-INTERVAL commands so a long unattended run can pick
+*> back up near where it left off if the session abends, instead of
+*> having to be re-keyed from the start.
+01 WS-CHECKPOINT-STATUS PIC X(02) VALUE SPACES.
+01 WS-CHECKPOINT-INTERVAL PIC 9(03) VALUE 5.
+01 WS-RESUME-SEQ PIC 9(07) VALUE 0.
+01 WS-RESUME-SWITCH PIC X(01) VALUE 'N'.
+   88 RESUME-REQUESTED VALUE 'Y'.
+01 WS-RESUME-RESPONSE PIC X(01) VALUE SPACE.
+01 WS-SKIP-COUNT PIC 9(07) VALUE 0.
+01 WS-SKIP-RECORD PIC X(255).
+*> WS-CHECKPOINT-LINE-QUITS and -ERRORS carry the other two stats
+*> counters alongside the command sequence number, so a resumed session
+*> restores all three together - otherwise the end-of-session report
+*> after a resume would show a cumulative command count next to
+*> quit/error counts that only cover the time since the restart.
+01 WS-CHECKPOINT-LINE.
+   05 WS-CHECKPOINT-LINE-SESSION PIC X(16).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-CHECKPOINT-LINE-SEQ PIC 9(07).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-CHECKPOINT-LINE-QUITS PIC 9(07).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-CHECKPOINT-LINE-ERRORS PIC 9(07).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-CHECKPOINT-LINE-TEXT PIC X(255).
+
+*> Configurable prompt profiles - a console's prompt is looked up from
+*> mal_prompts.cfg at start-up, keyed by operator ID or environment
+*> name, so training/test/production consoles can't be mistaken for
+*> one another at a glance. WS-PROMPT-MSG keeps its 'user> ' default
+*> above for when no config file or no matching entry is found.
+01 WS-ENV-NAME PIC X(08) VALUE SPACES.
+01 WS-PROMPT-CFG-STATUS PIC X(02) VALUE SPACES.
+01 WS-PROMPT-FOUND-SWITCH PIC X(01) VALUE 'N'.
+   88 PROMPT-PROFILE-FOUND VALUE 'Y'.
+01 WS-PROMPT-CFG-LINE.
+   05 WS-PROMPT-CFG-KEY PIC X(08).
+   05 FILLER PIC X(01).
+   05 WS-PROMPT-CFG-TEXT PIC X(20).
 
 PROCEDURE DIVISION.
-*> Main program loop
-     PERFORM REPL-PARA UNTIL WS-QUIT = 1.
+*> Main program loop. INIT-PARA can itself set WS-QUIT (CHECK-RESTART-
+*> PARA's batch file has gone short of a checkpoint it's resuming from)
+*> before REPL-PARA ever gets to run its body - PERFORM ... UNTIL tests
+*> before the first iteration, so that path needs its own call to
+*> WRITE-SESSION-END-PARA rather than relying on REPL-PARA to get there.
+     PERFORM INIT-PARA.
+     IF WS-QUIT = 1
+       PERFORM WRITE-SESSION-END-PARA
+     ELSE
+       PERFORM REPL-PARA UNTIL WS-QUIT = 1
+     END-IF.
+     PERFORM CLEANUP-PARA.
 STOP RUN.
 
+INIT-PARA.
+*> Work out whether we are running unattended from a batch file, either
+*> via a command-line argument or a MAL_BATCH_FILE environment variable.
+     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+     PERFORM LOAD-PROMPT-PARA.
+     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+     ACCEPT WS-AUDIT-TIME FROM TIME.
+     MOVE WS-AUDIT-TIMESTAMP TO WS-SESSION-ID.
+     OPEN EXTEND AUDIT-LOG-FILE
+     IF WS-AUDIT-STATUS = "35"
+       OPEN OUTPUT AUDIT-LOG-FILE
+       CLOSE AUDIT-LOG-FILE
+       OPEN EXTEND AUDIT-LOG-FILE
+     END-IF.
+     IF WS-AUDIT-STATUS = "00"
+       SET AUDIT-FILE-OPEN TO TRUE
+     ELSE
+       DISPLAY "UNABLE TO OPEN AUDIT LOG - CONTINUING UNLOGGED"
+     END-IF.
+     ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+     IF WS-CMD-LINE NOT = SPACES
+       MOVE WS-CMD-LINE TO WS-BATCH-FILENAME
+       SET BATCH-MODE-ON TO TRUE
+     ELSE
+       ACCEPT WS-ENV-BATCH-FILE FROM ENVIRONMENT "MAL_BATCH_FILE"
+       IF WS-ENV-BATCH-FILE NOT = SPACES
+         MOVE WS-ENV-BATCH-FILE TO WS-BATCH-FILENAME
+         SET BATCH-MODE-ON TO TRUE
+       END-IF
+     END-IF.
+     IF BATCH-MODE-ON
+       OPEN INPUT BATCH-INPUT-FILE
+       IF WS-BATCH-STATUS NOT = "00"
+         DISPLAY "UNABLE TO OPEN BATCH FILE: " WS-BATCH-FILENAME
+         SET BATCH-MODE-OFF TO TRUE
+       ELSE
+         SET BATCH-FILE-OPEN TO TRUE
+       END-IF
+     END-IF.
+     PERFORM CHECK-RESTART-PARA.
+
+LOAD-PROMPT-PARA.
+*> Look up this console's prompt by operator ID or environment name.
+*> The file is read top to bottom and the first matching key wins, so
+*> operator-specific entries should be listed ahead of the more general
+*> environment entries. WS-PROMPT-MSG keeps its compiled-in default if
+*> the file is missing or nothing matches.
+     ACCEPT WS-ENV-NAME FROM ENVIRONMENT "MAL_ENV".
+     OPEN INPUT PROMPT-CONFIG-FILE.
+     IF WS-PROMPT-CFG-STATUS = "00"
+       PERFORM READ-PROMPT-CFG-PARA
+         UNTIL WS-PROMPT-CFG-STATUS NOT = "00" OR PROMPT-PROFILE-FOUND
+       CLOSE PROMPT-CONFIG-FILE
+     END-IF.
+
+READ-PROMPT-CFG-PARA.
+*> A blank line in the config file reads as an all-SPACES key, which
+*> would otherwise match WS-ENV-NAME whenever MAL_ENV isn't set (it
+*> defaults to SPACES too) - guard both comparisons against a blank key
+*> first. Fold case on both sides of each comparison, the same way the
+*> quit-keyword match does, since WS-OPERATOR-ID comes from $USER
+*> (typically lower-case) but config keys are written in this shop's
+*> usual upper-case house style.
+     READ PROMPT-CONFIG-FILE INTO WS-PROMPT-CFG-RECORD
+       AT END
+         CONTINUE
+     END-READ.
+     IF WS-PROMPT-CFG-STATUS = "00"
+       MOVE WS-PROMPT-CFG-RECORD TO WS-PROMPT-CFG-LINE
+       IF WS-PROMPT-CFG-KEY NOT = SPACES
+         AND (FUNCTION UPPER-CASE(WS-PROMPT-CFG-KEY) =
+                FUNCTION UPPER-CASE(WS-OPERATOR-ID)
+              OR FUNCTION UPPER-CASE(WS-PROMPT-CFG-KEY) =
+                FUNCTION UPPER-CASE(WS-ENV-NAME))
+         MOVE WS-PROMPT-CFG-TEXT TO WS-PROMPT-MSG
+         SET PROMPT-PROFILE-FOUND TO TRUE
+       END-IF
+     END-IF.
+
+CLEANUP-PARA.
+*> Tidy up anything we opened during the session.
+     IF BATCH-FILE-OPEN
+       CLOSE BATCH-INPUT-FILE
+       SET BATCH-FILE-CLOSED TO TRUE
+     END-IF.
+     IF AUDIT-FILE-OPEN
+       CLOSE AUDIT-LOG-FILE
+       SET AUDIT-FILE-CLOSED TO TRUE
+     END-IF.
+*> A clean shutdown means there is nothing left to resume, so clear the
+*> checkpoint file down to empty rather than leaving a stale one behind
+*> for the next run to offer to resume from.
+     OPEN OUTPUT CHECKPOINT-FILE.
+     IF WS-CHECKPOINT-STATUS = "00"
+       CLOSE CHECKPOINT-FILE
+     END-IF.
+
+CHECK-RESTART-PARA.
+*> If a checkpoint survives from an earlier session that never reached
+*> a clean shutdown, offer to resume rather than always starting fresh.
+*> Unattended batch runs auto-resume since there is no operator to ask;
+*> an attended session asks first.
+     OPEN INPUT CHECKPOINT-FILE.
+     IF WS-CHECKPOINT-STATUS = "00"
+       READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+         AT END
+           CONTINUE
+       END-READ
+       IF WS-CHECKPOINT-STATUS = "00"
+         MOVE WS-CHECKPOINT-RECORD TO WS-CHECKPOINT-LINE
+         IF WS-CHECKPOINT-LINE-SEQ NOT = 0
+           DISPLAY "CHECKPOINT FOUND FROM SESSION "
+             FUNCTION TRIM(WS-CHECKPOINT-LINE-SESSION)
+             " AT COMMAND " WS-CHECKPOINT-LINE-SEQ
+           DISPLAY "LAST INPUT PROCESSED: "
+             FUNCTION TRIM(WS-CHECKPOINT-LINE-TEXT)
+           IF BATCH-MODE-ON
+             DISPLAY "BATCH MODE - RESUMING AUTOMATICALLY"
+             SET RESUME-REQUESTED TO TRUE
+           ELSE
+             DISPLAY "RESUME FROM THIS CHECKPOINT? (Y/N)"
+             ACCEPT WS-RESUME-RESPONSE
+             IF FUNCTION UPPER-CASE(WS-RESUME-RESPONSE) = "Y"
+               SET RESUME-REQUESTED TO TRUE
+             END-IF
+           END-IF
+           IF RESUME-REQUESTED
+             MOVE WS-CHECKPOINT-LINE-SEQ TO WS-RESUME-SEQ
+             MOVE WS-CHECKPOINT-LINE-SEQ TO WS-STATS-COMMANDS
+             MOVE WS-CHECKPOINT-LINE-QUITS TO WS-STATS-QUITS
+             MOVE WS-CHECKPOINT-LINE-ERRORS TO WS-STATS-ERRORS
+           END-IF
+         END-IF
+       END-IF
+       CLOSE CHECKPOINT-FILE
+     END-IF.
+     IF RESUME-REQUESTED AND BATCH-FILE-OPEN
+       MOVE 0 TO WS-SKIP-COUNT
+       PERFORM SKIP-BATCH-RECORD-PARA
+         UNTIL WS-SKIP-COUNT >= WS-RESUME-SEQ OR WS-QUIT = 1
+     END-IF.
+
+SKIP-BATCH-RECORD-PARA.
+*> Discard one already-processed record from the batch file while
+*> resuming from a checkpoint.
+     READ BATCH-INPUT-FILE INTO WS-SKIP-RECORD
+       AT END
+         MOVE 1 TO WS-QUIT
+         MOVE "EOF" TO WS-QUIT-REASON
+     END-READ.
+     ADD 1 TO WS-SKIP-COUNT.
+
+WRITE-AUDIT-PARA.
+*> Write one tagged, timestamped line to the audit trail. The caller
+*> sets WS-AUDIT-LINE-TAG ('IN ' or 'OUT') and WS-AUDIT-LINE-TEXT first.
+     IF AUDIT-FILE-OPEN
+       ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+       ACCEPT WS-AUDIT-TIME FROM TIME
+       MOVE WS-AUDIT-DATE TO WS-AUDIT-LINE-STAMP
+       MOVE WS-AUDIT-TIME TO WS-AUDIT-LINE-TIME
+       MOVE WS-OPERATOR-ID TO WS-AUDIT-LINE-OPID
+       MOVE WS-AUDIT-LINE TO WS-AUDIT-RECORD
+       WRITE WS-AUDIT-RECORD
+     END-IF.
+
+WRITE-STATS-PARA.
+*> Summarise the session the moment WS-QUIT is set - DISPLAY it for
+*> whoever is watching the console, and append the same figures to the
+*> stats report file so usage can be tracked over time.
+     DISPLAY "SESSION " FUNCTION TRIM(WS-SESSION-ID) " STATISTICS:".
+     DISPLAY "  COMMANDS PROCESSED: " WS-STATS-COMMANDS.
+     DISPLAY "  QUITS:              " WS-STATS-QUITS.
+     DISPLAY "  ERRORS:             " WS-STATS-ERRORS.
+     OPEN EXTEND STATS-REPORT-FILE.
+     IF WS-STATS-STATUS = "35"
+       OPEN OUTPUT STATS-REPORT-FILE
+       CLOSE STATS-REPORT-FILE
+       OPEN EXTEND STATS-REPORT-FILE
+     END-IF.
+     IF WS-STATS-STATUS = "00"
+       MOVE WS-SESSION-ID TO WS-STATS-LINE-SESSION
+       MOVE WS-STATS-COMMANDS TO WS-STATS-LINE-COMMANDS
+       MOVE WS-STATS-QUITS TO WS-STATS-LINE-QUITS
+       MOVE WS-STATS-ERRORS TO WS-STATS-LINE-ERRORS
+       MOVE WS-STATS-LINE TO WS-STATS-RECORD
+       WRITE WS-STATS-RECORD
+       CLOSE STATS-REPORT-FILE
+     ELSE
+       DISPLAY "UNABLE TO OPEN STATS REPORT FILE - CONTINUING UNLOGGED"
+     END-IF.
+
+WRITE-SESSION-END-PARA.
+*> Record why and how a session ended - the END audit line and the
+*> stats report both fire from here, whichever path set WS-QUIT, so
+*> neither the end-of-session stats report nor the audit trail can go
+*> missing just because the quit happened before REPL-PARA ever got to
+*> run (e.g. CHECK-RESTART-PARA's batch file coming up short while
+*> resuming from a checkpoint).
+     ADD 1 TO WS-STATS-QUITS.
+     MOVE "END" TO WS-AUDIT-LINE-TAG.
+*> STRING only overwrites as many characters as it strings in, so the
+*> rest of WS-AUDIT-LINE-TEXT has to be cleared first - on the early-
+*> exit path above, WRITE-AUDIT-PARA has never run yet this session, so
+*> this field has not already been through a full-width MOVE the way it
+*> has by the time REPL-PARA's normal quit path gets here, and whatever
+*> it is left holding otherwise is not guaranteed to be SPACES.
+     MOVE SPACES TO WS-AUDIT-LINE-TEXT.
+*> WS-QUIT-REASON can be "EOF" - running off the end of a batch file, or
+*> readline() itself failing (Ctrl-D, a library allocation failure) -
+*> and neither of those is a keyword anyone typed, so wording the line
+*> as "ENDED BY KEYWORD EOF" would misreport a walk-away/unattended
+*> termination as a deliberate one. Word the two cases differently.
+     IF WS-QUIT-REASON = "EOF"
+       STRING "SESSION " FUNCTION TRIM(WS-SESSION-ID)
+           " ENDED - REASON " FUNCTION TRIM(WS-QUIT-REASON)
+           DELIMITED BY SIZE
+           INTO WS-AUDIT-LINE-TEXT
+       END-STRING
+     ELSE
+       STRING "SESSION " FUNCTION TRIM(WS-SESSION-ID)
+           " ENDED BY KEYWORD " FUNCTION TRIM(WS-QUIT-REASON)
+           DELIMITED BY SIZE
+           INTO WS-AUDIT-LINE-TEXT
+       END-STRING
+     END-IF.
+     PERFORM WRITE-AUDIT-PARA.
+     PERFORM WRITE-STATS-PARA.
+
+WRITE-CHECKPOINT-PARA.
+*> Overwrite the checkpoint file with the last input processed and the
+*> current command sequence number - only the latest checkpoint matters
+*> for a restart, so this is a fresh OPEN OUTPUT each time, not a
+*> running log.
+     OPEN OUTPUT CHECKPOINT-FILE.
+     IF WS-CHECKPOINT-STATUS = "00"
+       MOVE WS-SESSION-ID TO WS-CHECKPOINT-LINE-SESSION
+       MOVE WS-STATS-COMMANDS TO WS-CHECKPOINT-LINE-SEQ
+       MOVE WS-STATS-QUITS TO WS-CHECKPOINT-LINE-QUITS
+       MOVE WS-STATS-ERRORS TO WS-CHECKPOINT-LINE-ERRORS
+       MOVE WS-INPUT TO WS-CHECKPOINT-LINE-TEXT
+       MOVE WS-CHECKPOINT-LINE TO WS-CHECKPOINT-RECORD
+       WRITE WS-CHECKPOINT-RECORD
+       CLOSE CHECKPOINT-FILE
+     END-IF.
+
 REPL-PARA.
-*> Implement the READ/EVAL/PRINT loop
+*> Implement the READ/EVAL/PRINT loop. The session-end summary has to
+*> wait until this command's own PRINT-PARA has run, otherwise the final
+*> command's OUT audit line (and its console echo) would land after the
+*> stats block and the END audit line instead of before them.
+     ADD 1 TO WS-STATS-COMMANDS.
      PERFORM READ-PARA.
      PERFORM EVAL-PARA.
      PERFORM PRINT-PARA.
+     IF WS-QUIT = 1
+       PERFORM WRITE-SESSION-END-PARA
+     ELSE
+       IF FUNCTION MOD(WS-STATS-COMMANDS, WS-CHECKPOINT-INTERVAL) = 0
+         PERFORM WRITE-CHECKPOINT-PARA
+       END-IF
+     END-IF.
 
 READ-PARA.
-*> Display prompt and get response from user
-     DISPLAY WS-PROMPT-MSG WITH NO ADVANCING.
-     ACCEPT WS-INPUT.
-     IF WS-INPUT = "q" OR WS-INPUT = "Q" THEN
-       MOVE 1 TO WS-QUIT.
+*> Display prompt and get response either from the batch file or,
+*> when running attended, from the operator via READLINE. Hitting EOF on
+*> the batch file is not a command the operator typed, so back the
+*> counter in REPL-PARA out again rather than counting this iteration.
+     IF BATCH-MODE-ON
+       READ BATCH-INPUT-FILE INTO WS-INPUT
+         AT END
+           MOVE 1 TO WS-QUIT
+           MOVE "EOF" TO WS-QUIT-REASON
+           MOVE SPACES TO WS-INPUT
+           SUBTRACT 1 FROM WS-STATS-COMMANDS
+       END-READ
+     ELSE
+       CALL 'READLINE' USING WS-PROMPT-MSG, WS-INPUT, WS-OPERATOR-ID,
+            WS-READLINE-STATUS
+       END-CALL
+       IF READLINE-FAILED
+         MOVE 1 TO WS-QUIT
+         MOVE "EOF" TO WS-QUIT-REASON
+       END-IF
+     END-IF.
+     MOVE "IN " TO WS-AUDIT-LINE-TAG.
+     MOVE WS-INPUT TO WS-AUDIT-LINE-TEXT.
+     PERFORM WRITE-AUDIT-PARA.
+     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-INPUT)) TO WS-QUIT-INPUT.
+     EVALUATE WS-QUIT-INPUT
+       WHEN "Q"
+       WHEN "QUIT"
+         MOVE 1 TO WS-QUIT
+         MOVE "QUIT" TO WS-QUIT-REASON
+       WHEN "EXIT"
+         MOVE 1 TO WS-QUIT
+         MOVE "EXIT" TO WS-QUIT-REASON
+       WHEN "BYE"
+         MOVE 1 TO WS-QUIT
+         MOVE "BYE" TO WS-QUIT-REASON
+       WHEN "STOP"
+         MOVE 1 TO WS-QUIT
+         MOVE "STOP" TO WS-QUIT-REASON
+     END-EVALUATE.
 
 EVAL-PARA.
-*> Do nothing for now.
+*> Validate the line against the transaction layout and run its
+*> arithmetic. Anything whose opening 3 characters aren't one of the
+*> known transaction codes isn't a transaction attempt at all, and
+*> passes straight through to PRINT-PARA unchanged, same as the old
+*> echo behaviour.
+     MOVE WS-INPUT TO WS-EVAL-OUTPUT.
+     SET EVAL-NO-ERROR TO TRUE.
+     EVALUATE FUNCTION UPPER-CASE(WS-TRANX-OPCODE)
+       WHEN "ADD" WHEN "SUB" WHEN "MUL" WHEN "DIV"
+         PERFORM VALIDATE-TRANX-PARA
+       WHEN OTHER
+         CONTINUE
+     END-EVALUATE.
+     IF EVAL-HAS-ERROR
+       ADD 1 TO WS-STATS-ERRORS
+     END-IF.
+
+VALIDATE-TRANX-PARA.
+*> WS-TRANX-OPCODE already matched one of the known codes - check the
+*> operand fields are actually numeric before trusting them, then run
+*> the arithmetic for that code.
+     IF WS-TRANX-OPERAND-1 IS NOT NUMERIC OR WS-TRANX-OPERAND-2 IS NOT NUMERIC
+       SET EVAL-HAS-ERROR TO TRUE
+       MOVE "INVALID TRANSACTION: OPERANDS MUST BE NUMERIC"
+         TO WS-EVAL-OUTPUT
+     ELSE
+       MOVE WS-TRANX-OPERAND-1 TO WS-TRANX-NUM-1
+       MOVE WS-TRANX-OPERAND-2 TO WS-TRANX-NUM-2
+       EVALUATE FUNCTION UPPER-CASE(WS-TRANX-OPCODE)
+         WHEN "ADD"
+           ADD WS-TRANX-NUM-1 TO WS-TRANX-NUM-2 GIVING WS-TRANX-RESULT
+         WHEN "SUB"
+           SUBTRACT WS-TRANX-NUM-2 FROM WS-TRANX-NUM-1
+             GIVING WS-TRANX-RESULT
+         WHEN "MUL"
+           MULTIPLY WS-TRANX-NUM-1 BY WS-TRANX-NUM-2
+             GIVING WS-TRANX-RESULT
+             ON SIZE ERROR
+               SET EVAL-HAS-ERROR TO TRUE
+               MOVE "INVALID TRANSACTION: RESULT OVERFLOW" TO WS-EVAL-OUTPUT
+           END-MULTIPLY
+         WHEN "DIV"
+           IF WS-TRANX-NUM-2 = 0
+             SET EVAL-HAS-ERROR TO TRUE
+             MOVE "INVALID TRANSACTION: DIVIDE BY ZERO" TO WS-EVAL-OUTPUT
+           ELSE
+             DIVIDE WS-TRANX-NUM-1 BY WS-TRANX-NUM-2 GIVING WS-TRANX-RESULT
+           END-IF
+       END-EVALUATE
+       IF EVAL-NO-ERROR
+         MOVE WS-TRANX-RESULT TO WS-RESULT-LINE-VALUE
+         MOVE WS-RESULT-LINE TO WS-EVAL-OUTPUT
+       END-IF
+     END-IF.
 
 PRINT-PARA.
-*> Print respoonse from user
-     DISPLAY FUNCTION TRIM(WS-INPUT).
+*> Print the transaction result (or validation error) EVAL-PARA worked
+*> out, or the plain echo it fell back to for non-transaction input.
+     DISPLAY FUNCTION TRIM(WS-EVAL-OUTPUT).
+     MOVE "OUT" TO WS-AUDIT-LINE-TAG.
+     MOVE WS-EVAL-OUTPUT TO WS-AUDIT-LINE-TEXT.
+     PERFORM WRITE-AUDIT-PARA.
