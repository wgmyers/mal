@@ -6,25 +6,95 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. READLINE IS INITIAL.
 AUTHOR. WAYNE MYERS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT READLINE-LOG-FILE ASSIGN TO "mal_readline.log"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS WS-LOG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD READLINE-LOG-FILE.
+01 WS-LOG-RECORD PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 WS-PROMPT-MSG-C PIC X(7).
+01 WS-PROMPT-MSG-C PIC X(22).
 01 WS-READLINE-PTR USAGE POINTER.
-01 WS-READLINE-BUFFER PIC X(255) BASED.
+*> Declared wider than WS-INPUT so the STRING below can still see past
+*> a 255-character line far enough to tell a genuine overflow from one
+*> that just happens to be exactly 255 characters long. This does not
+*> turn every call into a wide scan: DELIMITED BY X'00' stops the first
+*> time it meets readline()'s own NUL terminator, so an ordinary short
+*> line (the common case) never reads past the handful of bytes
+*> readline() actually malloc'd for it.
+01 WS-READLINE-BUFFER PIC X(8192) BASED.
+*> Tracks how far the STRING below got, so truncation is detected via
+*> its own ON OVERFLOW rather than a separate pass over the buffer.
+01 WS-STRING-PTR PIC 9(04) VALUE 1.
+
+*> Per-operator history file, so command recall survives a restart.
+*> READLINE IS INITIAL, so WORKING-STORAGE resets on every call. The
+*> loaded readline() history list itself is process-global C state and
+*> does survive between calls, so read_history only needs to run once;
+*> we use an environment variable (outside WORKING-STORAGE) as the
+*> "have we already loaded history this run" flag. write_history is
+*> cheap to repeat, so that runs after every line to keep the file
+*> current even if the session ends abnormally.
+01 WS-HISTORY-FILENAME-C PIC X(80).
+01 WS-HISTORY-RC USAGE BINARY-LONG.
+01 WS-HISTORY-LOADED-FLAG PIC X(20).
+01 WS-HISTORY-LOADED-VALUE PIC X(20).
+
+*> Log of truncation warnings and failed readline() calls. Built up
+*> field-by-field into WS-LOG-LINE and then moved as a whole group into
+*> the FD record, the same way MAL-STEP0 builds its audit trail line -
+*> keeps the record move a plain MOVE rather than a STRING.
+01 WS-LOG-STATUS PIC X(02) VALUE SPACES.
+01 WS-LOG-MESSAGE PIC X(160) VALUE SPACES.
+01 WS-LOG-TIMESTAMP.
+   05 WS-LOG-DATE PIC 9(08).
+   05 WS-LOG-TIME PIC 9(08).
+01 WS-LOG-LINE.
+   05 WS-LOG-LINE-DATE PIC 9(08).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-LOG-LINE-TIME PIC 9(08).
+   05 FILLER PIC X(01) VALUE SPACE.
+   05 WS-LOG-LINE-TEXT PIC X(160).
 
 LINKAGE SECTION.
-01 WS-PROMPT-MSG PIC X(6).
+01 WS-PROMPT-MSG PIC X(20).
 01 WS-INPUT PIC X(255).
+01 WS-OPERATOR-ID PIC X(8).
+*> Tells MAL-STEP0 whether readline() itself returned NULL (Ctrl-D, or
+*> a library allocation failure) as opposed to a real line coming back.
+*> A distinct status field, rather than some sentinel text stuffed into
+*> WS-INPUT, keeps this from ever being mistaken for an operator typing
+*> a quit keyword.
+01 WS-READLINE-STATUS PIC X(01).
 
-PROCEDURE DIVISION USING WS-PROMPT-MSG, WS-INPUT.
+PROCEDURE DIVISION USING WS-PROMPT-MSG, WS-INPUT, WS-OPERATOR-ID,
+     WS-READLINE-STATUS.
+     MOVE 'N' TO WS-READLINE-STATUS.
      PERFORM INIT-PROMPT-PARA.
+     PERFORM INIT-HISTORY-PARA.
      CALL 'readline' USING
           WS-PROMPT-MSG-C
           RETURNING WS-READLINE-PTR
      END-CALL.
+     IF WS-READLINE-PTR = NULL
+       PERFORM LOG-READLINE-FAILURE-PARA
+       MOVE SPACES TO WS-INPUT
+       MOVE 'Y' TO WS-READLINE-STATUS
+       EXIT PROGRAM
+     END-IF.
      CALL 'add_history' USING
           BY VALUE WS-READLINE-PTR
      END-CALL.
+     CALL 'write_history' USING
+          WS-HISTORY-FILENAME-C
+          RETURNING WS-HISTORY-RC
+     END-CALL.
      PERFORM COPY-CSTRING-PARA.
      PERFORM PROCESS-CSTRING-PARA.
      EXIT PROGRAM.
@@ -32,17 +102,59 @@ PROCEDURE DIVISION USING WS-PROMPT-MSG, WS-INPUT.
 *> C strings have NULL terminators
 *> COBOL strings do not
 *> See https://svn.code.sf.net/p/gnucobol/code/external-doc/GnuCOBOL_C_Interaction.pdf
+*> WS-PROMPT-MSG now comes from MAL-STEP0's prompt profile lookup and
+*> may be padded out to its full PIC X(20) with trailing spaces, so trim
+*> it back down and put a single separating space ahead of the operator's
+*> cursor, the way the original hardcoded 'user> ' always looked.
 INIT-PROMPT-PARA.
-     MOVE FUNCTION CONCATENATE(WS-PROMPT-MSG,X'00') TO WS-PROMPT-MSG-C.
+     MOVE FUNCTION CONCATENATE(
+          FUNCTION TRIM(WS-PROMPT-MSG), " ", X'00') TO WS-PROMPT-MSG-C.
+
+*> Build ".mal_history_<operator>" and, the first time through in this
+*> run, load it into readline's history list so the operator can
+*> recall lines typed in earlier sessions.
+INIT-HISTORY-PARA.
+     MOVE FUNCTION CONCATENATE(
+          ".mal_history_", FUNCTION TRIM(WS-OPERATOR-ID), X'00')
+          TO WS-HISTORY-FILENAME-C.
+     ACCEPT WS-HISTORY-LOADED-FLAG FROM ENVIRONMENT "MAL_HISTORY_LOADED".
+     IF WS-HISTORY-LOADED-FLAG = SPACES
+       CALL 'read_history' USING
+            WS-HISTORY-FILENAME-C
+            RETURNING WS-HISTORY-RC
+       END-CALL
+       MOVE FUNCTION CONCATENATE("1", X'00') TO WS-HISTORY-LOADED-VALUE
+       CALL 'setenv' USING
+            FUNCTION CONCATENATE("MAL_HISTORY_LOADED", X'00')
+            WS-HISTORY-LOADED-VALUE
+            BY VALUE 1
+            RETURNING WS-HISTORY-RC
+       END-CALL
+     END-IF.
 
 *> GnuCOBOL 3.0 has a built-in for this, but we don't have it
 *> So. Clobber WS-INPUT and use our WS-READLINE-BUFFER to copy across.
+*> DELIMITED BY X'00' already stops at the first NUL it finds, so a
+*> short line (the common case) never reads past its own terminator -
+*> WITH POINTER/ON OVERFLOW below rides on that same safe stop instead
+*> of re-scanning any further to work out whether the line was
+*> truncated. A line of exactly 255 characters fills WS-INPUT and ends
+*> the STRING with WS-STRING-PTR at 256, which is still in bounds, so
+*> it is correctly not reported as truncated.
 COPY-CSTRING-PARA.
      INSPECT WS-INPUT REPLACING CHARACTERS BY SPACE.
      SET ADDRESS OF WS-READLINE-BUFFER TO WS-READLINE-PTR.
+     MOVE 1 TO WS-STRING-PTR.
      STRING
           WS-READLINE-BUFFER DELIMITED BY X'00'
           INTO WS-INPUT
+          WITH POINTER WS-STRING-PTR
+       ON OVERFLOW
+         DISPLAY
+           "WARNING: INPUT LINE EXCEEDED 255 CHARACTERS - TRUNCATED"
+         MOVE "INPUT LINE EXCEEDED 255 CHARACTERS AND WAS TRUNCATED"
+           TO WS-LOG-MESSAGE
+         PERFORM WRITE-READLINE-LOG-PARA
      END-STRING.
 
 *> Convert back to a proper COBOL string before returning.
@@ -51,3 +163,32 @@ PROCESS-CSTRING-PARA.
      INSPECT WS-INPUT
      REPLACING FIRST X'00' BY SPACE
      CHARACTERS BY SPACE AFTER INITIAL X'00'.
+
+*> readline() returns NULL on EOF (e.g. ^D) or if it can't allocate a
+*> line, so log it rather than letting a bad library call take down
+*> the whole console session.
+LOG-READLINE-FAILURE-PARA.
+     DISPLAY "READLINE: readline() RETURNED NULL - NO INPUT AVAILABLE".
+     MOVE "readline() RETURNED NULL - NO INPUT AVAILABLE, SESSION ENDED"
+       TO WS-LOG-MESSAGE.
+     PERFORM WRITE-READLINE-LOG-PARA.
+
+*> Append one timestamped line to the readline diagnostic log. The
+*> caller sets WS-LOG-MESSAGE first.
+WRITE-READLINE-LOG-PARA.
+     ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+     ACCEPT WS-LOG-TIME FROM TIME.
+     OPEN EXTEND READLINE-LOG-FILE.
+     IF WS-LOG-STATUS = "35"
+       OPEN OUTPUT READLINE-LOG-FILE
+       CLOSE READLINE-LOG-FILE
+       OPEN EXTEND READLINE-LOG-FILE
+     END-IF.
+     IF WS-LOG-STATUS = "00"
+       MOVE WS-LOG-DATE TO WS-LOG-LINE-DATE
+       MOVE WS-LOG-TIME TO WS-LOG-LINE-TIME
+       MOVE WS-LOG-MESSAGE TO WS-LOG-LINE-TEXT
+       MOVE WS-LOG-LINE TO WS-LOG-RECORD
+       WRITE WS-LOG-RECORD
+       CLOSE READLINE-LOG-FILE
+     END-IF.
